@@ -0,0 +1,38 @@
+      ***************************************************************
+      * DGUESTBK - SYMBOLIC MAP FOR MAPSET DGUESTBK, MAP GBKMAP       *
+      * GENERATED FROM THE GBKMAP BMS DEFINITION - GUEST-FACING      *
+      * TITLE/MESSAGE ENTRY SCREEN USED BY TRANSACTION GB01.         *
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *   03/11/19  ROB  ORIGINAL MAP - TITLE AND MESSAGE FIELDS.
+      *   01/14/26  ROB  ADDED THE ERRM FIELD SO A VALIDATION MESSAGE
+      *                  CAN BE RE-DISPLAYED WITHOUT ERASING THE
+      *                  GUEST'S IN-PROGRESS ENTRY.
+      *   03/02/26  ROB  WIDENED MSGI/MSGO FROM PIC X(50) TO PIC X(200)
+      *                  TO MATCH GBKENREC/ENTRIES.MESSAGE.
+      ***************************************************************
+       01  GBKMAPI.
+           02  FILLER            PIC X(12).
+           02  TITL              PIC S9(4) COMP.
+           02  TITF              PIC X.
+           02  FILLER REDEFINES TITF.
+               03  TITA          PIC X.
+           02  TITI              PIC X(20).
+           02  MSGL              PIC S9(4) COMP.
+           02  MSGF              PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA          PIC X.
+           02  MSGI              PIC X(200).
+           02  ERRML             PIC S9(4) COMP.
+           02  ERRMF             PIC X.
+           02  FILLER REDEFINES ERRMF.
+               03  ERRMA         PIC X.
+           02  ERRMI             PIC X(40).
+       01  GBKMAPO REDEFINES GBKMAPI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  TITO              PIC X(20).
+           02  FILLER            PIC X(3).
+           02  MSGO              PIC X(200).
+           02  FILLER            PIC X(3).
+           02  ERRMO             PIC X(40).
