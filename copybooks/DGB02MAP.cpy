@@ -0,0 +1,45 @@
+      ***************************************************************
+      * DGB02MAP - SYMBOLIC MAP FOR MAPSET DGB02MAP, MAP GB02MAP      *
+      * STAFF-FACING PAGED BROWSE SCREEN FOR THE ENTRIES TABLE, USED *
+      * BY TRANSACTION GB02.  SHOWS GB02-LINE-CNT ENTRIES AT A TIME  *
+      * AND LETS THE OPERATOR PAGE WITH PF7 (BACKWARD)/PF8 (FORWARD).*
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *   01/16/26  ROB  ORIGINAL MAP.
+      *   03/02/26  ROB  WIDENED MSGTI/MSGTO FROM PIC X(50) TO
+      *                  PIC X(200) TO MATCH GBKENREC/ENTRIES.MESSAGE.
+      ***************************************************************
+       01  GB02MAPI.
+           02  FILLER            PIC X(12).
+           02  PAGEL             PIC S9(4) COMP.
+           02  PAGEF             PIC X.
+           02  FILLER REDEFINES PAGEF.
+               03  PAGEA         PIC X.
+           02  PAGEI             PIC X(04).
+           02  MSGLNL            PIC S9(4) COMP.
+           02  MSGLNF            PIC X.
+           02  FILLER REDEFINES MSGLNF.
+               03  MSGLNA        PIC X.
+           02  MSGLNI            PIC X(40).
+           02  LINE-GRPI OCCURS 4 TIMES.
+               03  TITLL         PIC S9(4) COMP.
+               03  TITLF         PIC X.
+               03  FILLER REDEFINES TITLF.
+                   04  TITLA     PIC X.
+               03  TITLI         PIC X(20).
+               03  MSGTL         PIC S9(4) COMP.
+               03  MSGTF         PIC X.
+               03  FILLER REDEFINES MSGTF.
+                   04  MSGTA     PIC X.
+               03  MSGTI         PIC X(200).
+       01  GB02MAPO REDEFINES GB02MAPI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  PAGEO             PIC X(04).
+           02  FILLER            PIC X(3).
+           02  MSGLNO            PIC X(40).
+           02  LINE-GRPO OCCURS 4 TIMES.
+               03  FILLER        PIC X(3).
+               03  TITLO         PIC X(20).
+               03  FILLER        PIC X(3).
+               03  MSGTO         PIC X(200).
