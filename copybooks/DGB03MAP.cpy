@@ -0,0 +1,53 @@
+      ***************************************************************
+      * DGB03MAP - SYMBOLIC MAP FOR MAPSET DGB03MAP, MAP GB03MAP      *
+      * STAFF-FACING KEYWORD SEARCH SCREEN AGAINST THE ENTRIES TABLE, *
+      * USED BY TRANSACTION GB03.  THE OPERATOR KEYS A SEARCH TERM,   *
+      * THEN PAGES THROUGH MATCHING ROWS WITH PF7 (BACKWARD)/PF8      *
+      * (FORWARD), THE SAME WAY GB02 PAGES THE FULL BROWSE.           *
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *   02/23/26  ROB  ORIGINAL MAP.
+      *   03/02/26  ROB  WIDENED MSGTI/MSGTO FROM PIC X(50) TO
+      *                  PIC X(200) TO MATCH GBKENREC/ENTRIES.MESSAGE.
+      ***************************************************************
+       01  GB03MAPI.
+           02  FILLER            PIC X(12).
+           02  SRCHL             PIC S9(4) COMP.
+           02  SRCHF             PIC X.
+           02  FILLER REDEFINES SRCHF.
+               03  SRCHA         PIC X.
+           02  SRCHI             PIC X(20).
+           02  PAGEL             PIC S9(4) COMP.
+           02  PAGEF             PIC X.
+           02  FILLER REDEFINES PAGEF.
+               03  PAGEA         PIC X.
+           02  PAGEI             PIC X(04).
+           02  MSGLNL            PIC S9(4) COMP.
+           02  MSGLNF            PIC X.
+           02  FILLER REDEFINES MSGLNF.
+               03  MSGLNA        PIC X.
+           02  MSGLNI            PIC X(40).
+           02  LINE-GRPI OCCURS 4 TIMES.
+               03  TITLL         PIC S9(4) COMP.
+               03  TITLF         PIC X.
+               03  FILLER REDEFINES TITLF.
+                   04  TITLA     PIC X.
+               03  TITLI         PIC X(20).
+               03  MSGTL         PIC S9(4) COMP.
+               03  MSGTF         PIC X.
+               03  FILLER REDEFINES MSGTF.
+                   04  MSGTA     PIC X.
+               03  MSGTI         PIC X(200).
+       01  GB03MAPO REDEFINES GB03MAPI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  SRCHO             PIC X(20).
+           02  FILLER            PIC X(3).
+           02  PAGEO             PIC X(04).
+           02  FILLER            PIC X(3).
+           02  MSGLNO            PIC X(40).
+           02  LINE-GRPO OCCURS 4 TIMES.
+               03  FILLER        PIC X(3).
+               03  TITLO         PIC X(20).
+               03  FILLER        PIC X(3).
+               03  MSGTO         PIC X(200).
