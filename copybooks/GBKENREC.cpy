@@ -0,0 +1,21 @@
+      ***************************************************************
+      * GBKENREC - ONE GUESTBOOK ENTRY, SHARED BETWEEN GUESTBK,       *
+      * GBKINS AND GBKRPLY SO ALL THREE AGREE ON THE SAME LAYOUT      *
+      * FOR THE CALL('GBKINS' USING GBKENTRY ...) INTERFACE.          *
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *   02/02/26  ROB  ORIGINAL COPYBOOK, PULLED OUT OF GUESTBK SO
+      *                  GBKINS/GBKRPLY CAN SHARE THE SAME RECORD.
+      *   03/02/26  ROB  WIDENED MSG SO LONG MESSAGES NO LONGER
+      *                  TRUNCATE BEFORE REACHING THE INSERT.
+      *   03/12/26  ROB  ADDED SUBMITTED-AT SO THE CALLER STAMPS THE
+      *                  ORIGINAL SUBMISSION TIME INSTEAD OF GBKINS
+      *                  STAMPING CURRENT TIMESTAMP AT INSERT TIME -
+      *                  A REPLAYED ENTRY IS INSERTED LONG AFTER IT
+      *                  WAS ORIGINALLY SUBMITTED.
+      ***************************************************************
+       01  GBKENTRY.
+           05  TIT                 PIC X(20).
+           05  MSG                 PIC X(200).
+           05  TERM-ID             PIC X(04).
+           05  SUBMITTED-AT        PIC X(26).
