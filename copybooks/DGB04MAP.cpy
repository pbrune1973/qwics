@@ -0,0 +1,36 @@
+      ***************************************************************
+      * DGB04MAP - SYMBOLIC MAP FOR MAPSET DGB04MAP, MAP GB04MAP      *
+      * STAFF-FACING MODERATION SCREEN USED BY TRANSACTION GB04.     *
+      * SHOWS ONE PENDING ENTRY AT A TIME; PF5 APPROVES, PF6 REJECTS,*
+      * PF3 ENDS THE MODERATION SESSION.                              *
+      *---------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *   01/28/26  ROB  ORIGINAL MAP.
+      *   03/02/26  ROB  WIDENED MSGI/MSGO FROM PIC X(50) TO PIC X(200)
+      *                  TO MATCH GBKENREC/ENTRIES.MESSAGE.
+      ***************************************************************
+       01  GB04MAPI.
+           02  FILLER            PIC X(12).
+           02  TITL              PIC S9(4) COMP.
+           02  TITF              PIC X.
+           02  FILLER REDEFINES TITF.
+               03  TITA          PIC X.
+           02  TITI              PIC X(20).
+           02  MSGL              PIC S9(4) COMP.
+           02  MSGF              PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA          PIC X.
+           02  MSGI              PIC X(200).
+           02  STATL             PIC S9(4) COMP.
+           02  STATF             PIC X.
+           02  FILLER REDEFINES STATF.
+               03  STATA         PIC X.
+           02  STATI             PIC X(40).
+       01  GB04MAPO REDEFINES GB04MAPI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  TITO              PIC X(20).
+           02  FILLER            PIC X(3).
+           02  MSGO              PIC X(200).
+           02  FILLER            PIC X(3).
+           02  STATO             PIC X(40).
