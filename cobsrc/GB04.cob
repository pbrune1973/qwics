@@ -0,0 +1,172 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GB04
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 01/28/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   STAFF-FACING MODERATION QUEUE.  SHOWS PENDING ENTRIES ONE AT A
+000190*   TIME AND LETS A MODERATOR APPROVE (PF5) OR REJECT (PF6) EACH
+000200*   ONE BEFORE IT COUNTS AS PUBLIC, ENDING ON PF3/CLEAR.
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY.
+000230*   01/28/26  ROB  ORIGINAL PROGRAM.
+000240*****************************************************************
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.    GB04.
+000270 AUTHOR.        R. OKONKWO-BATES.
+000280 INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000290 DATE-WRITTEN.  01/28/2026.
+000300 DATE-COMPILED.
+000310*
+000320 ENVIRONMENT DIVISION.
+000330*
+000340 DATA DIVISION.
+000350 WORKING-STORAGE SECTION.
+000360*
+000370*---------------------------------------------------------------*
+000380*    SWITCHES                                                    *
+000390*---------------------------------------------------------------*
+000400 01  GB04-SWITCHES.
+000410     05  QUEUE-EMPTY-SW      PIC X(01)  VALUE 'N'.
+000420         88  QUEUE-IS-EMPTY            VALUE 'Y'.
+000430         88  QUEUE-NOT-EMPTY           VALUE 'N'.
+000440     05  MODERATE-DONE-SW    PIC X(01)  VALUE 'N'.
+000450         88  MODERATE-IS-DONE          VALUE 'Y'.
+000460         88  MODERATE-NOT-DONE         VALUE 'N'.
+000470*
+000480*---------------------------------------------------------------*
+000490*    CURRENT PENDING ENTRY BEING MODERATED                       *
+000500*---------------------------------------------------------------*
+000510 01  PEND-ENTRY.
+000520     05  PEND-ID             PIC S9(9) COMP.
+000530     05  PEND-TITLE          PIC X(20).
+000540     05  PEND-MESSAGE        PIC X(200).
+000550*
+000580     EXEC SQL
+000590          INCLUDE SQLCA
+000600     END-EXEC.
+000610 COPY DFHAID.
+000620 COPY DFHEIBLK.
+000630 COPY DGB04MAP.
+000640*
+000650 PROCEDURE DIVISION.
+000660*---------------------------------------------------------------*
+000670* 0000-MAINLINE                                                  *
+000680*---------------------------------------------------------------*
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000710     PERFORM 2000-SHOW-NEXT-ENTRY THRU 2000-EXIT.
+000720     PERFORM 3000-PROCESS-DECISION THRU 3000-EXIT
+000730             UNTIL MODERATE-IS-DONE.
+000740     EXEC SQL
+000750          CLOSE GB04CSR
+000760     END-EXEC.
+000770     PERFORM 9000-RETURN-TRANS    THRU 9000-EXIT.
+000780*
+000790*---------------------------------------------------------------*
+000800* 1000-INITIALIZE - OPEN THE CURSOR OVER PENDING ENTRIES.        *
+000810*---------------------------------------------------------------*
+000820 1000-INITIALIZE.
+000830     SET MODERATE-NOT-DONE TO TRUE.
+000840     EXEC SQL
+000850          DECLARE GB04CSR CURSOR FOR
+000860          SELECT ID, TITLE, MESSAGE
+000870            FROM ENTRIES
+000880           WHERE APPROVED = 'P'
+000890           ORDER BY ID
+000900     END-EXEC.
+000910     EXEC SQL
+000920          OPEN GB04CSR
+000930     END-EXEC.
+000940 1000-EXIT.
+000950     EXIT.
+000960*
+000970*---------------------------------------------------------------*
+000980* 2000-SHOW-NEXT-ENTRY - FETCH THE NEXT PENDING ROW AND DISPLAY  *
+000990*     IT, OR TELL THE MODERATOR THE QUEUE IS EMPTY AND STOP.     *
+001000*---------------------------------------------------------------*
+001010 2000-SHOW-NEXT-ENTRY.
+001020     EXEC SQL
+001030          FETCH GB04CSR
+001040           INTO :PEND-ID, :PEND-TITLE, :PEND-MESSAGE
+001050     END-EXEC.
+001060     IF SQLCODE = 100
+001070         SET QUEUE-IS-EMPTY TO TRUE
+001080         SET MODERATE-IS-DONE TO TRUE
+001090         MOVE SPACES TO GB04MAPO
+001100         MOVE 'NO PENDING ENTRIES' TO STATO
+001110         EXEC CICS SEND MAP('GB04MAP') MAPSET('DGB04MAP')
+001120              ERASE
+001130         END-EXEC
+001140     ELSE
+001150         SET QUEUE-NOT-EMPTY TO TRUE
+001160         MOVE SPACES TO GB04MAPO
+001170         MOVE PEND-TITLE   TO TITO
+001180         MOVE PEND-MESSAGE TO MSGO
+001190         MOVE 'PF5=APPROVE  PF6=REJECT  PF3=EXIT' TO STATO
+001200         EXEC CICS SEND MAP('GB04MAP') MAPSET('DGB04MAP')
+001210              ERASE
+001220         END-EXEC
+001230     END-IF.
+001240 2000-EXIT.
+001250     EXIT.
+001260*
+001270*---------------------------------------------------------------*
+001280* 3000-PROCESS-DECISION - WAIT FOR THE MODERATOR'S PF KEY.       *
+001290*---------------------------------------------------------------*
+001300 3000-PROCESS-DECISION.
+001310     EXEC CICS RECEIVE MAP('GB04MAP') MAPSET('DGB04MAP')
+001320     END-EXEC.
+001330     EVALUATE TRUE
+001340         WHEN EIBAID = DFHPF5
+001350             PERFORM 3100-SET-STATUS THRU 3100-EXIT
+001360         WHEN EIBAID = DFHPF6
+001370             PERFORM 3200-SET-STATUS THRU 3200-EXIT
+001380         WHEN EIBAID = DFHPF3
+001390         WHEN EIBAID = DFHCLEAR
+001400             SET MODERATE-IS-DONE TO TRUE
+001410         WHEN OTHER
+001420             MOVE 'PF5=APPROVE  PF6=REJECT  PF3=EXIT' TO STATO
+001430             EXEC CICS SEND MAP('GB04MAP') MAPSET('DGB04MAP')
+001440                  DATAONLY
+001450             END-EXEC
+001460     END-EVALUATE.
+001470 3000-EXIT.
+001480     EXIT.
+001490*
+001500*---------------------------------------------------------------*
+001510* 3100-SET-STATUS - APPROVE THE ENTRY ON THE SCREEN AND MOVE ON. *
+001520*---------------------------------------------------------------*
+001530 3100-SET-STATUS.
+001540     EXEC SQL
+001550          UPDATE ENTRIES
+001560             SET APPROVED = 'A'
+001570           WHERE ID = :PEND-ID
+001580     END-EXEC.
+001590     PERFORM 2000-SHOW-NEXT-ENTRY THRU 2000-EXIT.
+001600 3100-EXIT.
+001610     EXIT.
+001620*
+001630*---------------------------------------------------------------*
+001640* 3200-SET-STATUS - REJECT THE ENTRY ON THE SCREEN AND MOVE ON.  *
+001650*---------------------------------------------------------------*
+001660 3200-SET-STATUS.
+001670     EXEC SQL
+001680          UPDATE ENTRIES
+001690             SET APPROVED = 'R'
+001700           WHERE ID = :PEND-ID
+001710     END-EXEC.
+001720     PERFORM 2000-SHOW-NEXT-ENTRY THRU 2000-EXIT.
+001730 3200-EXIT.
+001740     EXIT.
+001750*
+001760*---------------------------------------------------------------*
+001770* 9000-RETURN-TRANS                                              *
+001780*---------------------------------------------------------------*
+001790 9000-RETURN-TRANS.
+001810     EXEC CICS RETURN
+001820     END-EXEC.
+001830 9000-EXIT.
+001840     EXIT.
