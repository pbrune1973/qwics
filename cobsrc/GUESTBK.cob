@@ -1,31 +1,200 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUESTBK.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  TA PIC X(4). 
-       01  GBKENTRY.
-           05 TIT PIC X(20).
-           05 MSG PIC X(50).
-       COPY DGUESTBK.
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-       COPY DFHAID.
-       COPY DFHEIBLK. 
-       PROCEDURE DIVISION.
-    	    MOVE 'Enter title here' TO TITO.
-    	    MOVE 'Enter message here' TO MSGO.
-    	    EXEC CICS SEND MAP('GBKMAP') MAPSET('DGUESTBK')
-             ERASE  
-           END-EXEC 
-           EXEC CICS RECEIVE MAP('GBKMAP') MAPSET('DGUESTBK') 
-           END-EXEC 
-           MOVE TITI TO TIT.
-           MOVE MSGI TO MSG.
-    	    EXEC SQL 
-    		 INSERT INTO ENTRIES(TITLE,MESSAGE) VALUES(:TIT,:MSG)
-    	    END-EXEC
-    	    MOVE "GB01" TO TA.
-    	    EXEC CICS RETURN
-                TRANSID (TA)
-           END-EXEC.
+000100*****************************************************************
+000110* PROGRAM-ID: GUESTBK
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 03/11/2019
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   FRONT-DESK KIOSK TRANSACTION (GB01).  PRESENTS THE GUESTBOOK
+000190*   ENTRY SCREEN AND INSERTS ONE ROW PER ENTRY INTO THE ENTRIES
+000200*   TABLE.
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY.
+000230*   03/11/19  ROB  ORIGINAL PROGRAM.
+000234*   01/14/26  ROB  REJECT BLANK TITLE/MESSAGE INSTEAD OF INSERTING
+000238*                  AN EMPTY ROW; RE-PROMPT THE GUEST ON THE SAME
+000242*                  SCREEN UNTIL BOTH FIELDS ARE ENTERED.
+000246*   01/21/26  ROB  STAMP EACH ENTRY WITH SUBMITTED_AT/TERM_ID SO A
+000250*                  COMPLAINT CAN BE TRACED BACK TO A KIOSK AND
+000254*                  SUBMISSION TIME.
+000258*   01/28/26  ROB  NEW ENTRIES START OUT PENDING (APPROVED = 'P')
+000262*                  UNTIL A MODERATOR CLEARS THEM ON GB04.
+000266*   02/02/26  ROB  MOVED THE INSERT INTO A CALLED SUBPROGRAM
+000270*                  (GBKINS); A FAILED INSERT NOW GOES TO A
+000274*                  RECOVERY TD QUEUE INSTEAD OF BEING LOST. SEE
+000278*                  GBKRPLY FOR THE REPLAY SIDE.
+000282*   02/09/26  ROB  SCREEN MSG AGAINST BANNED_WORDS BEFORE
+000286*                  ACCEPTING THE ENTRY; RE-PROMPT ON A HIT THE
+000290*                  SAME WAY WE RE-PROMPT FOR A BLANK MESSAGE.
+000294*   03/02/26  ROB  WIDENED MSG (GBKENREC/DGUESTBK) SO LONGER
+000298*                  MESSAGES NO LONGER TRUNCATE ON ENTRY.
+000302*   03/09/26  ROB  CHECK TITL/MSGL INSTEAD OF THE FIELD CONTENTS -
+000306*                  GBKMAPO REDEFINES GBKMAPI, SO THE PROMPT TEXT
+000310*                  1000-INITIALIZE MOVES TO TITO/MSGO SITS IN THE
+000314*                  SAME BYTES RECEIVE MAP READS TITI/MSGI FROM,
+000318*                  AND A GUEST WHO PRESSES ENTER WITHOUT TYPING
+000322*                  ANYTHING LEFT THE PROMPT TEXT LOOKING LIKE A
+000326*                  VALID ENTRY.
+000330*   03/12/26  ROB  SHORTENED THE BANNED-WORD REJECTION MESSAGE -
+000334*                  THE OLD LITERAL WAS 49 CHARACTERS AND SILENTLY
+000338*                  TRUNCATED AGAINST ERRMO'S PIC X(40).
+000342*   03/12/26  ROB  STAMP SUBMITTED-AT HERE BEFORE CALLING GBKINS
+000346*                  INSTEAD OF LETTING GBKINS STAMP CURRENT
+000350*                  TIMESTAMP AT INSERT TIME - GBKRPLY MAY REPLAY A
+000354*                  RECOVERED ENTRY LONG AFTER THE ORIGINAL
+000358*                  SUBMISSION, SO STAMPING AT INSERT TIME LOST THE
+000362*                  GUEST'S ACTUAL SUBMISSION TIME ON A REPLAYED ROW.
+000366*****************************************************************
+000400  IDENTIFICATION DIVISION.
+000410  PROGRAM-ID.    GUESTBK.
+000420  AUTHOR.        R. OKONKWO-BATES.
+000430  INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000440  DATE-WRITTEN.  03/11/2019.
+000450  DATE-COMPILED.
+000460*
+000470  ENVIRONMENT DIVISION.
+000480*
+000490  DATA DIVISION.
+000500  WORKING-STORAGE SECTION.
+000510*
+000520*---------------------------------------------------------------*
+000530*    SWITCHES                                                    *
+000540*---------------------------------------------------------------*
+000550  01  GBK-SWITCHES.
+000560      05  VALID-ENTRY-SW      PIC X(01)  VALUE 'N'.
+000570          88  ENTRY-IS-VALID             VALUE 'Y'.
+000580          88  ENTRY-NOT-VALID            VALUE 'N'.
+000590*
+000600*---------------------------------------------------------------*
+000610*    TRANSACTION-ID TO CHAIN TO ON RETURN                        *
+000620*---------------------------------------------------------------*
+000630  01  TA                      PIC X(04).
+000640*
+000650  01  GBK-RETURN-CODE         PIC S9(04) COMP.
+000660  01  BANNED-WORD-COUNT       PIC S9(09) COMP.
+000670*
+000680  COPY GBKENREC.
+000690      EXEC SQL
+000700           INCLUDE SQLCA
+000710      END-EXEC.
+000720  COPY DFHAID.
+000730  COPY DFHEIBLK.
+000740  COPY DGUESTBK.
+000750*
+000760  PROCEDURE DIVISION.
+000770*---------------------------------------------------------------*
+000780* 0000-MAINLINE                                                  *
+000790*---------------------------------------------------------------*
+000800  0000-MAINLINE.
+000810      PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000820      PERFORM 2000-GET-VALID-ENTRY THRU 2000-EXIT
+000830              UNTIL ENTRY-IS-VALID.
+000840      PERFORM 3000-INSERT-ENTRY    THRU 3000-EXIT.
+000850      PERFORM 9000-RETURN-TRANS    THRU 9000-EXIT.
+000860*
+000870*---------------------------------------------------------------*
+000880* 1000-INITIALIZE - PAINT A BLANK ENTRY SCREEN                   *
+000890*---------------------------------------------------------------*
+000900  1000-INITIALIZE.
+000910      MOVE SPACES               TO GBKMAPO.
+000920      MOVE 'Enter title here'   TO TITO.
+000930      MOVE 'Enter message here' TO MSGO.
+000940      MOVE SPACES               TO ERRMO.
+000950      SET ENTRY-NOT-VALID       TO TRUE.
+000960      EXEC CICS SEND MAP('GBKMAP') MAPSET('DGUESTBK')
+000970           ERASE
+000980      END-EXEC.
+000990  1000-EXIT.
+001000      EXIT.
+001010*
+001020*---------------------------------------------------------------*
+001030* 2000-GET-VALID-ENTRY - RECEIVE THE MAP, REJECT A BLANK TITLE   *
+001040*     OR MESSAGE, THEN SCREEN THE MESSAGE FOR BANNED WORDS -     *
+001050*     EITHER WAY RE-PROMPT ON THE SAME SCREEN INSTEAD OF         *
+001060*     FALLING THROUGH TO THE INSERT.                             *
+001070*---------------------------------------------------------------*
+001080  2000-GET-VALID-ENTRY.
+001090      EXEC CICS RECEIVE MAP('GBKMAP') MAPSET('DGUESTBK')
+001100      END-EXEC.
+001110      IF TITL = ZERO OR MSGL = ZERO
+001150          MOVE 'PLEASE ENTER BOTH A TITLE AND A MESSAGE' TO ERRMO
+001160          SET ENTRY-NOT-VALID TO TRUE
+001170          EXEC CICS SEND MAP('GBKMAP') MAPSET('DGUESTBK')
+001180               DATAONLY CURSOR
+001190          END-EXEC
+001200      ELSE
+001205          MOVE TITI TO TIT
+001206          MOVE MSGI TO MSG
+001210          PERFORM 2100-CHECK-BANNED-WORDS THRU 2100-EXIT
+001220      END-IF.
+001230  2000-EXIT.
+001240      EXIT.
+001250*
+001260*---------------------------------------------------------------*
+001270* 2100-CHECK-BANNED-WORDS - REJECT THE MESSAGE IF IT MATCHES ANY *
+001280*     PHRASE IN BANNED_WORDS INSTEAD OF LETTING IT REACH THE     *
+001290*     INSERT.                                                   *
+001300*---------------------------------------------------------------*
+001310  2100-CHECK-BANNED-WORDS.
+001320      EXEC SQL
+001330           SELECT COUNT(*) INTO :BANNED-WORD-COUNT
+001340             FROM BANNED_WORDS
+001350            WHERE :MSG LIKE '%' || PHRASE || '%'
+001360      END-EXEC.
+001370      IF BANNED-WORD-COUNT > ZERO
+001380          MOVE 'MESSAGE NOT ACCEPTED - PLEASE REVISE'
+001390               TO ERRMO
+001400          SET ENTRY-NOT-VALID TO TRUE
+001410          EXEC CICS SEND MAP('GBKMAP') MAPSET('DGUESTBK')
+001420               DATAONLY CURSOR
+001430          END-EXEC
+001440      ELSE
+001450          SET ENTRY-IS-VALID TO TRUE
+001460      END-IF.
+001470  2100-EXIT.
+001480      EXIT.
+001490*
+001500*---------------------------------------------------------------*
+001510* 3000-INSERT-ENTRY - STAMP THE ROW WITH THE SUBMITTING KIOSK'S  *
+001520*     TERMINAL ID AND HAND THE ENTRY TO GBKINS TO INSERT.  IF    *
+001530*     THE INSERT FAILS, THE ENTRY IS NOT LOST - IT GOES TO THE   *
+001540*     RECOVERY QUEUE FOR GBKRPLY TO REPLAY LATER.                *
+001550*---------------------------------------------------------------*
+001560  3000-INSERT-ENTRY.
+001570      MOVE EIBTRMID TO TERM-ID.
+001575      EXEC SQL
+001576           VALUES (CURRENT TIMESTAMP) INTO :SUBMITTED-AT
+001577      END-EXEC.
+001580      CALL 'GBKINS' USING GBKENTRY, GBK-RETURN-CODE.
+001590      IF GBK-RETURN-CODE < ZERO
+001600          PERFORM 3100-RECOVER-ENTRY THRU 3100-EXIT
+001610      END-IF.
+001620  3000-EXIT.
+001630      EXIT.
+001640*
+001650*---------------------------------------------------------------*
+001660* 3100-RECOVER-ENTRY - THE INSERT FAILED (CONSTRAINT, TABLE      *
+001670*     FULL, CONNECTION BLIP).  QUEUE THE ENTRY SO GBKRPLY CAN    *
+001680*     REPLAY IT ONCE THE PROBLEM IS FIXED INSTEAD OF LOSING IT.  *
+001690*---------------------------------------------------------------*
+001700  3100-RECOVER-ENTRY.
+001710      EXEC CICS WRITEQ TD QUEUE('GBRQ')
+001720           FROM(GBKENTRY)
+001730           LENGTH(LENGTH OF GBKENTRY)
+001740      END-EXEC.
+001750  3100-EXIT.
+001760      EXIT.
+001770*
+001780*---------------------------------------------------------------*
+001790* 9000-RETURN-TRANS - CHAIN BACK TO GB01 SO THE NEXT GUEST GETS  *
+001800*     A FRESH SCREEN.                                            *
+001810*---------------------------------------------------------------*
+001820  9000-RETURN-TRANS.
+001830      MOVE 'GB01' TO TA.
+001840      EXEC CICS RETURN
+001850           TRANSID(TA)
+001860      END-EXEC.
+001870  9000-EXIT.
+001880      EXIT.
+
