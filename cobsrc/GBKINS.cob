@@ -0,0 +1,64 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GBKINS
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 02/02/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   CALLED SUBPROGRAM THAT DOES THE ACTUAL EXEC SQL INSERT FOR ONE
+000190*   GUESTBOOK ENTRY.  BOTH GUESTBK (LIVE SUBMISSIONS) AND GBKRPLY
+000200*   (RECOVERY REPLAY) CALL THIS SO THE INSERT LOGIC ONLY LIVES IN
+000210*   ONE PLACE.  RETURNS SQLCODE TO THE CALLER SO IT CAN DECIDE
+000220*   WHAT TO DO ON FAILURE.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*   02/02/26  ROB  ORIGINAL PROGRAM, SPLIT OUT OF GUESTBK'S
+000253*                  3000-INSERT-ENTRY SO GBKRPLY CAN REPLAY THROUGH
+000256*                  THE SAME INSERT LOGIC.
+000259*   03/11/26  ROB  RENAMED LK-RETURN-CODE TO GBK-RETURN-CODE TO
+000262*                  MATCH THE NAME BOTH CALLERS (GUESTBK, GBKRPLY)
+000265*                  ALREADY USE FOR THE SAME FIELD.
+000268*   03/12/26  ROB  TAKE SUBMITTED-AT FROM THE CALLER INSTEAD OF
+000271*                  STAMPING CURRENT TIMESTAMP HERE - GBKRPLY MAY
+000274*                  REPLAY AN ENTRY LONG AFTER THE ORIGINAL
+000277*                  SUBMISSION, SO STAMPING AT INSERT TIME LOST
+000280*                  THE GUEST'S ACTUAL SUBMISSION TIME.
+000283*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.    GBKINS.
+000310 AUTHOR.        R. OKONKWO-BATES.
+000320 INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000330 DATE-WRITTEN.  02/02/2026.
+000340 DATE-COMPILED.
+000350*
+000360 ENVIRONMENT DIVISION.
+000370*
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400*
+000410     EXEC SQL
+000420          INCLUDE SQLCA
+000430     END-EXEC.
+000440*
+000450 LINKAGE SECTION.
+000460*
+000470 COPY GBKENREC.
+000480*
+000490 01  GBK-RETURN-CODE          PIC S9(04) COMP.
+000500*
+000510 PROCEDURE DIVISION USING GBKENTRY, GBK-RETURN-CODE.
+000520*---------------------------------------------------------------*
+000530* 0000-MAINLINE - INSERT THE ENTRY AND HAND SQLCODE BACK TO THE  *
+000540*     CALLER.  NEW ENTRIES START OUT PENDING (APPROVED = 'P')    *
+000550*     UNTIL A MODERATOR CLEARS THEM ON GB04.                     *
+000560*---------------------------------------------------------------*
+000570 0000-MAINLINE.
+000580     EXEC SQL
+000590          INSERT INTO ENTRIES(TITLE, MESSAGE, SUBMITTED_AT,
+000600                              TERM_ID, APPROVED)
+000610                 VALUES(:TIT, :MSG, :SUBMITTED-AT,
+000620                        :TERM-ID, 'P')
+000630     END-EXEC.
+000640     MOVE SQLCODE TO GBK-RETURN-CODE.
+000650     GOBACK.
