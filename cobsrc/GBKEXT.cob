@@ -0,0 +1,138 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GBKEXT
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 02/16/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   BATCH EXTRACT OF THE ENTRIES TABLE TO A SEQUENTIAL FILE SO
+000190*   THE ARCHIVE/SEARCH SYSTEM CAN INDEX GUESTBOOK CONTENT
+000200*   WITHOUT HITTING THE LIVE DATABASE.  ONE OUTPUT RECORD PER
+000210*   ROW, CARRYING THE SAME TITLE/MESSAGE GUESTBK POPULATES
+000220*   PLUS THE DATE THIS EXTRACT WAS RUN.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*   02/16/26  ROB  ORIGINAL PROGRAM.
+000255*   03/09/26  ROB  GBXCSR NOW SKIPS ANYTHING NOT YET APPROVED SO
+000256*                  THE ARCHIVE/SEARCH FEED DOESN'T PICK UP
+000257*                  PENDING OR REJECTED ENTRIES.
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.    GBKEXT.
+000290 AUTHOR.        R. OKONKWO-BATES.
+000300 INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000310 DATE-WRITTEN.  02/16/2026.
+000320 DATE-COMPILED.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT EXTRACT-FILE ASSIGN TO GBKEXTF
+000380                          ORGANIZATION IS SEQUENTIAL.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  EXTRACT-FILE
+000430     RECORDING MODE IS F
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  EXTRACT-RECORD.
+000460     05  EXT-TITLE               PIC X(20).
+000470     05  EXT-MESSAGE             PIC X(200).
+000480     05  EXT-RUN-DATE            PIC 9(06).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510*
+000520*---------------------------------------------------------------*
+000530*    SWITCHES                                                   *
+000540*---------------------------------------------------------------*
+000550 01  GBKEXT-SWITCHES.
+000560     05  CURSOR-EOF-SW       PIC X(01)  VALUE 'N'.
+000570         88  CURSOR-AT-EOF             VALUE 'Y'.
+000580         88  CURSOR-NOT-AT-EOF         VALUE 'N'.
+000590*
+000600*---------------------------------------------------------------*
+000610*    ONE ROW FETCHED FROM ENTRIES                               *
+000620*---------------------------------------------------------------*
+000630 01  EXTR-ENTRY.
+000640     05  EXTR-TITLE          PIC X(20).
+000650     05  EXTR-MESSAGE        PIC X(200).
+000660*
+000670*---------------------------------------------------------------*
+000680*    DATE THIS EXTRACT RUN                                      *
+000690*---------------------------------------------------------------*
+000700 01  RUN-DATE                PIC 9(06).
+000710*
+000720     EXEC SQL
+000730          INCLUDE SQLCA
+000740     END-EXEC.
+000750*
+000760 PROCEDURE DIVISION.
+000770*---------------------------------------------------------------*
+000780* 0000-MAINLINE                                                 *
+000790*---------------------------------------------------------------*
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000820     PERFORM 2000-PROCESS-ENTRY  THRU 2000-EXIT
+000830             UNTIL CURSOR-AT-EOF.
+000840     PERFORM 8000-FINALIZE       THRU 8000-EXIT.
+000850     STOP RUN.
+000860*
+000870*---------------------------------------------------------------*
+000880* 1000-INITIALIZE - OPEN THE EXTRACT FILE, STAMP THE RUN DATE,  *
+000890*     OPEN THE CURSOR AND PRIME THE READ.                       *
+000900*---------------------------------------------------------------*
+000910 1000-INITIALIZE.
+000920     OPEN OUTPUT EXTRACT-FILE.
+000930     ACCEPT RUN-DATE FROM DATE.
+000940     EXEC SQL
+000950          DECLARE GBXCSR CURSOR FOR
+000960          SELECT TITLE, MESSAGE
+000970            FROM ENTRIES
+000975           WHERE APPROVED = 'A'
+000980           ORDER BY TITLE
+000990     END-EXEC.
+001000     EXEC SQL
+001010          OPEN GBXCSR
+001020     END-EXEC.
+001030     PERFORM 2100-FETCH-NEXT THRU 2100-EXIT.
+001040 1000-EXIT.
+001050     EXIT.
+001060*
+001070*---------------------------------------------------------------*
+001080* 2000-PROCESS-ENTRY - WRITE ONE EXTRACT RECORD AND FETCH THE   *
+001090*     NEXT.                                                     *
+001100*---------------------------------------------------------------*
+001110 2000-PROCESS-ENTRY.
+001120     MOVE EXTR-TITLE   TO EXT-TITLE.
+001130     MOVE EXTR-MESSAGE TO EXT-MESSAGE.
+001140     MOVE RUN-DATE     TO EXT-RUN-DATE.
+001150     WRITE EXTRACT-RECORD.
+001160     PERFORM 2100-FETCH-NEXT THRU 2100-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+001190*
+001200*---------------------------------------------------------------*
+001210* 2100-FETCH-NEXT                                                *
+001220*---------------------------------------------------------------*
+001230 2100-FETCH-NEXT.
+001240     EXEC SQL
+001250          FETCH GBXCSR
+001260           INTO :EXTR-TITLE, :EXTR-MESSAGE
+001270     END-EXEC.
+001280     IF SQLCODE = 100
+001290         SET CURSOR-AT-EOF TO TRUE
+001300     END-IF.
+001310 2100-EXIT.
+001320     EXIT.
+001330*
+001340*---------------------------------------------------------------*
+001350* 8000-FINALIZE - CLOSE THE CURSOR AND THE EXTRACT FILE.        *
+001360*---------------------------------------------------------------*
+001370 8000-FINALIZE.
+001380     EXEC SQL
+001390          CLOSE GBXCSR
+001400     END-EXEC.
+001410     CLOSE EXTRACT-FILE.
+001420 8000-EXIT.
+001430     EXIT.
