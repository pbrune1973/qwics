@@ -0,0 +1,237 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GBRPT01
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 01/18/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   NIGHTLY BATCH REPORT OF THE ENTRIES TABLE.  LISTS EVERY
+000190*   GUESTBOOK ENTRY IN TITLE SEQUENCE AND PRINTS A GRAND TOTAL SO
+000200*   THE EVENTS TEAM GETS A DAILY READOUT WITHOUT DATABASE ACCESS.
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY.
+000230*   01/18/26  ROB  ORIGINAL PROGRAM - TITLE-SEQUENCE LISTING AND
+000232*                  GRAND TOTAL.  A COUNT-PER-DAY SECTION WILL
+000234*                  FOLLOW ONCE ENTRIES CARRIES A SUBMISSION DATE.
+000236*   01/21/26  ROB  ADDED THE ENTRIES-BY-DAY SECTION NOW THAT
+000238*                  ENTRIES.SUBMITTED_AT EXISTS TO GROUP BY.
+000240*   03/02/26  ROB  WIDENED THE MESSAGE COLUMN OUTPUT SO LONG
+000242*                  ENTRIES NO LONGER PRINT TRUNCATED.
+000244*   03/09/26  ROB  RPTCSR NOW SKIPS ANYTHING NOT YET APPROVED.
+000246*                  DAYCSR NOW EXCLUDES ROWS WITH NO SUBMITTED_AT
+000248*                  (ENTRIES FROM BEFORE THAT COLUMN EXISTED) SO
+000250*                  THE GROUP BY DOESN'T PRODUCE A NULL-DATED
+000252*                  BUCKET.
+000254*****************************************************************
+000290  IDENTIFICATION DIVISION.
+000300  PROGRAM-ID.    GBRPT01.
+000310  AUTHOR.        R. OKONKWO-BATES.
+000320  INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000330  DATE-WRITTEN.  01/18/2026.
+000340  DATE-COMPILED.
+000350*
+000360  ENVIRONMENT DIVISION.
+000370  INPUT-OUTPUT SECTION.
+000380  FILE-CONTROL.
+000390      SELECT REPORT-FILE  ASSIGN TO RPTOUT
+000400                           ORGANIZATION IS SEQUENTIAL.
+000410*
+000420  DATA DIVISION.
+000430  FILE SECTION.
+000440  FD  REPORT-FILE
+000450      RECORDING MODE IS F
+000460      LABEL RECORDS ARE STANDARD.
+000470  01  REPORT-RECORD              PIC X(232).
+000480*
+000490  WORKING-STORAGE SECTION.
+000500*
+000510*---------------------------------------------------------------*
+000520*    SWITCHES                                                    *
+000530*---------------------------------------------------------------*
+000540  01  GBRPT01-SWITCHES.
+000550      05  CURSOR-EOF-SW       PIC X(01)  VALUE 'N'.
+000560          88  CURSOR-AT-EOF             VALUE 'Y'.
+000570          88  CURSOR-NOT-AT-EOF         VALUE 'N'.
+000580      05  DAY-EOF-SW          PIC X(01)  VALUE 'N'.
+000590          88  DAY-AT-EOF                VALUE 'Y'.
+000600          88  DAY-NOT-AT-EOF            VALUE 'N'.
+000610*
+000620*---------------------------------------------------------------*
+000630*    ONE ROW FETCHED FROM ENTRIES                                *
+000640*---------------------------------------------------------------*
+000650  01  RPT-ENTRY.
+000660      05  RPT-TITLE           PIC X(20).
+000670      05  RPT-MESSAGE         PIC X(200).
+000680*
+000690*---------------------------------------------------------------*
+000700*    ONE ROW FETCHED FROM THE ENTRIES-BY-DAY CURSOR              *
+000710*---------------------------------------------------------------*
+000720  01  SUBMIT-DAY              PIC X(10).
+000730  01  DAY-ENTRY-COUNT         PIC 9(7).
+000740*
+000750*---------------------------------------------------------------*
+000760*    RUNNING TOTALS                                             *
+000770*---------------------------------------------------------------*
+000780  01  RPT-TOTAL-COUNT         PIC 9(7)   VALUE ZERO.
+000790*
+000800*---------------------------------------------------------------*
+000810*    PRINT LINE LAYOUTS                                          *
+000820*---------------------------------------------------------------*
+000830  01  HDG-LINE-1.
+000840      05  FILLER              PIC X(30) VALUE
+000850                 'GUESTBOOK ENTRIES REPORT'.
+000860      05  FILLER              PIC X(202) VALUE SPACES.
+000870  01  HDG-LINE-2.
+000880      05  FILLER              PIC X(20) VALUE 'TITLE'.
+000890      05  FILLER              PIC X(02) VALUE SPACES.
+000900      05  FILLER              PIC X(200) VALUE 'MESSAGE'.
+000910      05  FILLER              PIC X(10) VALUE SPACES.
+000920  01  DTL-LINE.
+000930      05  DTL-TITLE           PIC X(20).
+000940      05  FILLER              PIC X(02) VALUE SPACES.
+000950      05  DTL-MESSAGE         PIC X(200).
+000960      05  FILLER              PIC X(10) VALUE SPACES.
+000970  01  TOT-LINE.
+000980      05  FILLER              PIC X(20) VALUE 'TOTAL ENTRIES:'.
+000990      05  TOT-COUNT-OUT       PIC ZZZ,ZZ9.
+001000      05  FILLER              PIC X(205) VALUE SPACES.
+001010  01  DAY-HDG-LINE.
+001020      05  FILLER              PIC X(20) VALUE
+001030                 'ENTRIES BY DAY'.
+001040      05  FILLER              PIC X(212) VALUE SPACES.
+001050  01  DAY-DTL-LINE.
+001060      05  DAY-DTL-DATE        PIC X(10).
+001070      05  FILLER              PIC X(02) VALUE SPACES.
+001080      05  DAY-DTL-COUNT-OUT   PIC ZZZ,ZZ9.
+001090      05  FILLER              PIC X(213) VALUE SPACES.
+001100*
+001110      EXEC SQL
+001120           INCLUDE SQLCA
+001130      END-EXEC.
+001140*
+001150  PROCEDURE DIVISION.
+001160*---------------------------------------------------------------*
+001170* 0000-MAINLINE                                                  *
+001180*---------------------------------------------------------------*
+001190  0000-MAINLINE.
+001200      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001210      PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+001220              UNTIL CURSOR-AT-EOF.
+001230      PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001240      STOP RUN.
+001250*
+001260*---------------------------------------------------------------*
+001270* 1000-INITIALIZE - OPEN THE REPORT FILE, PRINT HEADINGS, OPEN   *
+001280*     THE CURSOR AND PRIME THE READ.                             *
+001290*---------------------------------------------------------------*
+001300  1000-INITIALIZE.
+001310      OPEN OUTPUT REPORT-FILE.
+001320      WRITE REPORT-RECORD FROM HDG-LINE-1.
+001330      WRITE REPORT-RECORD FROM HDG-LINE-2.
+001340      EXEC SQL
+001350           DECLARE RPTCSR CURSOR FOR
+001360           SELECT TITLE, MESSAGE
+001370             FROM ENTRIES
+001375            WHERE APPROVED = 'A'
+001380            ORDER BY TITLE
+001390      END-EXEC.
+001400      EXEC SQL
+001410           OPEN RPTCSR
+001420      END-EXEC.
+001430      PERFORM 2100-FETCH-NEXT THRU 2100-EXIT.
+001440  1000-EXIT.
+001450      EXIT.
+001460*
+001470*---------------------------------------------------------------*
+001480* 2000-PROCESS-ENTRY - PRINT ONE DETAIL LINE AND FETCH THE NEXT. *
+001490*---------------------------------------------------------------*
+001500  2000-PROCESS-ENTRY.
+001510      MOVE RPT-TITLE   TO DTL-TITLE.
+001520      MOVE RPT-MESSAGE TO DTL-MESSAGE.
+001530      WRITE REPORT-RECORD FROM DTL-LINE.
+001540      ADD 1 TO RPT-TOTAL-COUNT.
+001550      PERFORM 2100-FETCH-NEXT THRU 2100-EXIT.
+001560  2000-EXIT.
+001570      EXIT.
+001580*
+001590*---------------------------------------------------------------*
+001600* 2100-FETCH-NEXT                                                *
+001610*---------------------------------------------------------------*
+001620  2100-FETCH-NEXT.
+001630      EXEC SQL
+001640           FETCH RPTCSR
+001650            INTO :RPT-TITLE, :RPT-MESSAGE
+001660      END-EXEC.
+001670      IF SQLCODE = 100
+001680          SET CURSOR-AT-EOF TO TRUE
+001690      END-IF.
+001700  2100-EXIT.
+001710      EXIT.
+001720*
+001730*---------------------------------------------------------------*
+001740* 8000-FINALIZE - PRINT THE GRAND TOTAL, THE ENTRIES-BY-DAY      *
+001750*     BREAKDOWN, AND CLOSE UP.                                  *
+001760*---------------------------------------------------------------*
+001770  8000-FINALIZE.
+001780      MOVE RPT-TOTAL-COUNT TO TOT-COUNT-OUT.
+001790      WRITE REPORT-RECORD FROM TOT-LINE.
+001800      EXEC SQL
+001810           CLOSE RPTCSR
+001820      END-EXEC.
+001830      PERFORM 7000-PRINT-DAY-COUNTS THRU 7000-EXIT.
+001840      CLOSE REPORT-FILE.
+001850  8000-EXIT.
+001860      EXIT.
+001870*
+001880*---------------------------------------------------------------*
+001890* 7000-PRINT-DAY-COUNTS - PRINT A COUNT OF ENTRIES SUBMITTED     *
+001900*     PER CALENDAR DAY, OLDEST FIRST.                            *
+001910*---------------------------------------------------------------*
+001920  7000-PRINT-DAY-COUNTS.
+001930      WRITE REPORT-RECORD FROM DAY-HDG-LINE.
+001940      EXEC SQL
+001950           DECLARE DAYCSR CURSOR FOR
+001960           SELECT CHAR(DATE(SUBMITTED_AT)), COUNT(*)
+001970             FROM ENTRIES
+001975            WHERE SUBMITTED_AT IS NOT NULL
+001980            GROUP BY DATE(SUBMITTED_AT)
+001990            ORDER BY DATE(SUBMITTED_AT)
+002000      END-EXEC.
+002010      EXEC SQL
+002020           OPEN DAYCSR
+002030      END-EXEC.
+002040      PERFORM 7100-FETCH-DAY THRU 7100-EXIT.
+002050      PERFORM 7200-PROCESS-DAY THRU 7200-EXIT
+002060              UNTIL DAY-AT-EOF.
+002070      EXEC SQL
+002080           CLOSE DAYCSR
+002090      END-EXEC.
+002100  7000-EXIT.
+002110      EXIT.
+002120*
+002130*---------------------------------------------------------------*
+002140* 7100-FETCH-DAY                                                 *
+002150*---------------------------------------------------------------*
+002160  7100-FETCH-DAY.
+002170      EXEC SQL
+002180           FETCH DAYCSR
+002190            INTO :SUBMIT-DAY, :DAY-ENTRY-COUNT
+002200      END-EXEC.
+002210      IF SQLCODE = 100
+002220          SET DAY-AT-EOF TO TRUE
+002230      END-IF.
+002240  7100-EXIT.
+002250      EXIT.
+002260*
+002270*---------------------------------------------------------------*
+002280* 7200-PROCESS-DAY - PRINT ONE DAY'S COUNT AND FETCH THE NEXT.   *
+002290*---------------------------------------------------------------*
+002300  7200-PROCESS-DAY.
+002310      MOVE SUBMIT-DAY       TO DAY-DTL-DATE.
+002320      MOVE DAY-ENTRY-COUNT  TO DAY-DTL-COUNT-OUT.
+002330      WRITE REPORT-RECORD FROM DAY-DTL-LINE.
+002340      PERFORM 7100-FETCH-DAY THRU 7100-EXIT.
+002350  7200-EXIT.
+002360      EXIT.
+
