@@ -0,0 +1,100 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GBKRPLY
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 02/02/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   STAFF-INVOKED REPLAY TRANSACTION (GB05).  DRAINS THE GBRQ
+000190*   RECOVERY QUEUE THAT GUESTBK'S 3100-RECOVER-ENTRY WRITES TO
+000200*   WHEN AN INSERT FAILS, AND REPLAYS EACH ENTRY THROUGH GBKINS.
+000210*   RUN THIS AFTER WHATEVER CAUSED THE ORIGINAL INSERT FAILURES
+000220*   (CONSTRAINT, TABLE FULL, CONNECTION BLIP) HAS BEEN FIXED.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*   02/02/26  ROB  ORIGINAL PROGRAM.
+000255*   03/09/26  ROB  HANDLE THE QZERO CONDITION EXPLICITLY - AN
+000256*                  EMPTY QUEUE IS HOW THIS LOOP IS SUPPOSED TO
+000257*                  END, BUT WITHOUT A HANDLER CICS WAS DEFAULTING
+000258*                  TO ABENDING THE TASK BEFORE THE EIBRESP CHECK
+000259*                  EVER RAN.
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.    GBKRPLY.
+000290 AUTHOR.        R. OKONKWO-BATES.
+000300 INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000310 DATE-WRITTEN.  02/02/2026.
+000320 DATE-COMPILED.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350*
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380*
+000390*---------------------------------------------------------------*
+000400*    SWITCHES                                                    *
+000410*---------------------------------------------------------------*
+000420 01  GBKR-SWITCHES.
+000430     05  REPLAY-DONE-SW      PIC X(01)  VALUE 'N'.
+000440         88  REPLAY-IS-DONE             VALUE 'Y'.
+000450         88  REPLAY-NOT-DONE             VALUE 'N'.
+000460*
+000470 01  GBK-RETURN-CODE          PIC S9(04) COMP.
+000490*
+000500 COPY GBKENREC.
+000510 COPY DFHEIBLK.
+000520*
+000530 PROCEDURE DIVISION.
+000540*---------------------------------------------------------------*
+000550* 0000-MAINLINE                                                  *
+000560*---------------------------------------------------------------*
+000570 0000-MAINLINE.
+000575     EXEC CICS HANDLE CONDITION
+000576          QZERO(1000-QUEUE-EMPTY)
+000577     END-EXEC.
+000580     PERFORM 1000-REPLAY-ONE THRU 1000-EXIT
+000590             UNTIL REPLAY-IS-DONE.
+000600     PERFORM 9000-RETURN-TRANS THRU 9000-EXIT.
+000610*
+000620*---------------------------------------------------------------*
+000630* 1000-REPLAY-ONE - READ A QUEUED ENTRY AND RE-INSERT IT.  IF    *
+000640*     THE QUEUE IS EMPTY, THE QZERO HANDLER ABOVE SENDS CONTROL  *
+000650*     STRAIGHT TO 1000-QUEUE-EMPTY BELOW AND WE ARE DONE.  IF    *
+000660*     THE RE-INSERT FAILS AGAIN, PUT THE ENTRY BACK ON THE       *
+000665*     QUEUE AND STOP - THE UNDERLYING PROBLEM IS PROBABLY        *
+000666*     STILL THERE.                                               *
+000670*---------------------------------------------------------------*
+000680 1000-REPLAY-ONE.
+000690     EXEC CICS READQ TD QUEUE('GBRQ')
+000700          INTO(GBKENTRY)
+000710          LENGTH(LENGTH OF GBKENTRY)
+000720     END-EXEC.
+000740     CALL 'GBKINS' USING GBKENTRY, GBK-RETURN-CODE.
+000750     IF GBK-RETURN-CODE < ZERO
+000760         EXEC CICS WRITEQ TD QUEUE('GBRQ')
+000770              FROM(GBKENTRY)
+000780              LENGTH(LENGTH OF GBKENTRY)
+000790         END-EXEC
+000800         SET REPLAY-IS-DONE TO TRUE
+000810     END-IF.
+000850 1000-EXIT.
+000860     EXIT.
+000870*
+000871*---------------------------------------------------------------*
+000872* 1000-QUEUE-EMPTY - QZERO LANDS HERE; THE QUEUE HAS NOTHING     *
+000873*     LEFT TO REPLAY.  NOT IN THE 1000-REPLAY-ONE THRU 1000-EXIT *
+000874*     RANGE, SO IT ONLY RUNS VIA THE HANDLE CONDITION GO TO,     *
+000875*     NEVER BY FALLING THROUGH THE NORMAL REPLAY PATH.           *
+000876*---------------------------------------------------------------*
+000877 1000-QUEUE-EMPTY.
+000878     SET REPLAY-IS-DONE TO TRUE.
+000879     GO TO 1000-EXIT.
+000880*---------------------------------------------------------------*
+000890* 9000-RETURN-TRANS                                              *
+000900*---------------------------------------------------------------*
+000910 9000-RETURN-TRANS.
+000930     EXEC CICS RETURN
+000940     END-EXEC.
+000950 9000-EXIT.
+000960     EXIT.
