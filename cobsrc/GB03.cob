@@ -0,0 +1,257 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GB03
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 02/23/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   STAFF-FACING KEYWORD SEARCH OF THE ENTRIES TABLE.  THE
+000190*   OPERATOR KEYS A SEARCH TERM, WHICH IS MATCHED AGAINST BOTH
+000200*   TITLE AND MESSAGE, AND THE HITS ARE PAGED FOUR AT A TIME THE
+000210*   SAME WAY GB02 PAGES THE FULL BROWSE (PF7 BACK, PF8 FORWARD,
+000220*   PF3/CLEAR TO EXIT).
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*   02/23/26  ROB  ORIGINAL PROGRAM.
+000255*   03/09/26  ROB  CHECK SRCHL INSTEAD OF SRCH-TERM'S CONTENTS -
+000256*                  GB03MAPO REDEFINES GB03MAPI, SO THE PROMPT
+000257*                  TEXT 1000-INITIALIZE MOVES TO SRCHO SITS IN
+000258*                  THE SAME BYTES RECEIVE MAP READS SRCHI FROM,
+000259*                  AND PRESSING ENTER WITHOUT TYPING ANYTHING
+000260*                  LEFT THE PROMPT TEXT LOOKING LIKE A VALID
+000261*                  SEARCH TERM.
+000263*   03/11/26  ROB  TRIM SRCH-TERM IN GB03CSR'S LIKE PATTERNS - DB2
+000264*                  DOES NOT STRIP THE TRAILING BLANKS A PIC X(20)
+000265*                  HOST VARIABLE CARRIES FOR ANY SHORTER SEARCH
+000266*                  TERM, SO THE PATTERN NEVER MATCHED MESSAGE
+000267*                  (STORED TRIMMED AS VARCHAR).
+000268*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.    GB03.
+000290 AUTHOR.        R. OKONKWO-BATES.
+000300 INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000310 DATE-WRITTEN.  02/23/2026.
+000320 DATE-COMPILED.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350*
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380*
+000390*---------------------------------------------------------------*
+000400*    SWITCHES                                                   *
+000410*---------------------------------------------------------------*
+000420 01  GB03-SWITCHES.
+000430     05  TERM-VALID-SW       PIC X(01)  VALUE 'N'.
+000440         88  SEARCH-TERM-VALID         VALUE 'Y'.
+000450         88  SEARCH-TERM-NOT-VALID     VALUE 'N'.
+000460     05  SEARCH-DONE-SW      PIC X(01)  VALUE 'N'.
+000470         88  SEARCH-IS-DONE            VALUE 'Y'.
+000480         88  SEARCH-NOT-DONE           VALUE 'N'.
+000490*
+000500*---------------------------------------------------------------*
+000510*    SEARCH TERM AND PAGING CONTROLS                            *
+000520*---------------------------------------------------------------*
+000530 01  GB03-CONTROLS.
+000540     05  SRCH-TERM           PIC X(20).
+000550     05  PAGE-NO             PIC 9(04)  VALUE 1.
+000560     05  SKIP-COUNT          PIC 9(04).
+000570     05  SKIP-INDEX          PIC 9(04).
+000580     05  ROW-INDEX           PIC 9(04).
+000590     05  ROWS-ON-PAGE        PIC 9(01).
+000600*
+000610*---------------------------------------------------------------*
+000620*    ONE PAGE (UP TO 4 ROWS) FETCHED FROM ENTRIES                *
+000630*---------------------------------------------------------------*
+000640 01  PAGE-ENTRIES.
+000650     05  PAGE-ROW OCCURS 4 TIMES.
+000660         10  PE-TITLE        PIC X(20).
+000670         10  PE-MESSAGE      PIC X(200).
+000680*
+000710     EXEC SQL
+000720          INCLUDE SQLCA
+000730     END-EXEC.
+000740 COPY DFHAID.
+000750 COPY DFHEIBLK.
+000760 COPY DGB03MAP.
+000770*
+000780 PROCEDURE DIVISION.
+000790*---------------------------------------------------------------*
+000800* 0000-MAINLINE                                                 *
+000810*---------------------------------------------------------------*
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+000840     PERFORM 2000-GET-SEARCH-TERM  THRU 2000-EXIT
+000850             UNTIL SEARCH-TERM-VALID.
+000860     PERFORM 3000-DISPLAY-PAGE     THRU 3000-EXIT.
+000870     PERFORM 4000-PROCESS-REQUEST  THRU 4000-EXIT
+000880             UNTIL SEARCH-IS-DONE.
+000890     PERFORM 9000-RETURN-TRANS     THRU 9000-EXIT.
+000900*
+000910*---------------------------------------------------------------*
+000920* 1000-INITIALIZE - PAINT A BLANK SEARCH SCREEN                  *
+000930*---------------------------------------------------------------*
+000940 1000-INITIALIZE.
+000950     MOVE SPACES                    TO GB03MAPO.
+000960     MOVE 'Enter a search term'     TO SRCHO.
+000970     MOVE SPACES                    TO MSGLNO.
+000980     SET SEARCH-TERM-NOT-VALID      TO TRUE.
+000990     EXEC CICS SEND MAP('GB03MAP') MAPSET('DGB03MAP')
+001000          ERASE
+001010     END-EXEC.
+001020 1000-EXIT.
+001030     EXIT.
+001040*
+001050*---------------------------------------------------------------*
+001060* 2000-GET-SEARCH-TERM - RECEIVE THE MAP AND REJECT A BLANK      *
+001070*     SEARCH TERM, RE-PROMPTING ON THE SAME SCREEN.              *
+001080*---------------------------------------------------------------*
+001090 2000-GET-SEARCH-TERM.
+001100     EXEC CICS RECEIVE MAP('GB03MAP') MAPSET('DGB03MAP')
+001110     END-EXEC.
+001120     IF SRCHL = ZERO
+001140         MOVE 'PLEASE ENTER A SEARCH TERM' TO MSGLNO
+001150         EXEC CICS SEND MAP('GB03MAP') MAPSET('DGB03MAP')
+001160              DATAONLY CURSOR
+001170         END-EXEC
+001180     ELSE
+001185         MOVE SRCHI TO SRCH-TERM
+001190         SET SEARCH-TERM-VALID TO TRUE
+001200     END-IF.
+001210 2000-EXIT.
+001220     EXIT.
+001230*
+001240*---------------------------------------------------------------*
+001250* 3000-DISPLAY-PAGE - FETCH THE CURRENT PAGE OF MATCHES AND      *
+001260*     SEND IT TO THE TERMINAL.                                   *
+001270*---------------------------------------------------------------*
+001280 3000-DISPLAY-PAGE.
+001290     PERFORM 3100-FETCH-PAGE THRU 3100-EXIT.
+001300     MOVE SRCH-TERM TO SRCHO.
+001310     MOVE PAGE-NO TO PAGEO.
+001320     IF ROWS-ON-PAGE = ZERO
+001330         MOVE 'NO MATCHING ENTRIES ON THIS PAGE' TO MSGLNO
+001340     ELSE
+001350         MOVE SPACES TO MSGLNO
+001360     END-IF.
+001370     PERFORM 3200-MOVE-ROW-TO-MAP THRU 3200-EXIT
+001380             VARYING ROW-INDEX FROM 1 BY 1
+001390             UNTIL ROW-INDEX GREATER THAN 4.
+001400     EXEC CICS SEND MAP('GB03MAP') MAPSET('DGB03MAP')
+001410          DATAONLY
+001420     END-EXEC.
+001430 3000-EXIT.
+001440     EXIT.
+001450*
+001460*---------------------------------------------------------------*
+001470* 3100-FETCH-PAGE - OPEN A CURSOR OVER THE ENTRIES MATCHING THE  *
+001480*     SEARCH TERM, ORDERED BY ID, SKIP TO THE START OF THE       *
+001490*     CURRENT PAGE, AND FETCH UP TO 4 ROWS INTO PAGE-ENTRIES.    *
+001500*---------------------------------------------------------------*
+001510 3100-FETCH-PAGE.
+001520     MOVE ZERO TO ROWS-ON-PAGE.
+001530     COMPUTE SKIP-COUNT = (PAGE-NO - 1) * 4.
+001540     EXEC SQL
+001550          DECLARE GB03CSR CURSOR FOR
+001560          SELECT TITLE, MESSAGE
+001570            FROM ENTRIES
+001580           WHERE APPROVED = 'A'
+001585             AND (TITLE   LIKE '%' || TRIM(:SRCH-TERM) || '%'
+001590              OR  MESSAGE LIKE '%' || TRIM(:SRCH-TERM) || '%')
+001600           ORDER BY ID
+001610     END-EXEC.
+001620     EXEC SQL
+001630          OPEN GB03CSR
+001640     END-EXEC.
+001650     PERFORM 3110-SKIP-ROW THRU 3110-EXIT
+001660             VARYING SKIP-INDEX FROM 1 BY 1
+001670             UNTIL SKIP-INDEX GREATER THAN SKIP-COUNT
+001680                OR SQLCODE NOT EQUAL ZERO.
+001690     PERFORM 3120-FETCH-ROW THRU 3120-EXIT
+001700             VARYING ROW-INDEX FROM 1 BY 1
+001710             UNTIL ROW-INDEX GREATER THAN 4
+001720                OR SQLCODE NOT EQUAL ZERO.
+001730     EXEC SQL
+001740          CLOSE GB03CSR
+001750     END-EXEC.
+001760 3100-EXIT.
+001770     EXIT.
+001780*
+001790*---------------------------------------------------------------*
+001800* 3110-SKIP-ROW - DISCARD ONE ROW WHILE POSITIONING TO THE PAGE. *
+001810*---------------------------------------------------------------*
+001820 3110-SKIP-ROW.
+001830     EXEC SQL
+001840          FETCH GB03CSR
+001850           INTO :PE-TITLE(1), :PE-MESSAGE(1)
+001860     END-EXEC.
+001870 3110-EXIT.
+001880     EXIT.
+001890*
+001900*---------------------------------------------------------------*
+001910* 3120-FETCH-ROW - FETCH ONE ROW OF THE CURRENT PAGE.            *
+001920*---------------------------------------------------------------*
+001930 3120-FETCH-ROW.
+001940     EXEC SQL
+001950          FETCH GB03CSR
+001960           INTO :PE-TITLE(ROW-INDEX), :PE-MESSAGE(ROW-INDEX)
+001970     END-EXEC.
+001980     IF SQLCODE = ZERO
+001990         ADD 1 TO ROWS-ON-PAGE
+002000     END-IF.
+002010 3120-EXIT.
+002020     EXIT.
+002030*
+002040*---------------------------------------------------------------*
+002050* 3200-MOVE-ROW-TO-MAP - COPY ONE FETCHED ROW TO THE MAP,        *
+002060*     LEAVING TRAILING SCREEN LINES BLANK WHEN THE PAGE IS       *
+002070*     SHORT OF 4 ROWS.                                          *
+002080*---------------------------------------------------------------*
+002090 3200-MOVE-ROW-TO-MAP.
+002100     IF ROW-INDEX LESS THAN OR EQUAL TO ROWS-ON-PAGE
+002110         MOVE PE-TITLE(ROW-INDEX)   TO TITLO(ROW-INDEX)
+002120         MOVE PE-MESSAGE(ROW-INDEX) TO MSGTO(ROW-INDEX)
+002130     ELSE
+002140         MOVE SPACES TO TITLO(ROW-INDEX)
+002150         MOVE SPACES TO MSGTO(ROW-INDEX)
+002160     END-IF.
+002170 3200-EXIT.
+002180     EXIT.
+002190*
+002200*---------------------------------------------------------------*
+002210* 4000-PROCESS-REQUEST - WAIT FOR A PF KEY AND PAGE THE SEARCH   *
+002220*     RESULTS.                                                   *
+002230*---------------------------------------------------------------*
+002240 4000-PROCESS-REQUEST.
+002250     EXEC CICS RECEIVE MAP('GB03MAP') MAPSET('DGB03MAP')
+002260     END-EXEC.
+002270     EVALUATE TRUE
+002280         WHEN EIBAID = DFHPF8
+002290             ADD 1 TO PAGE-NO
+002300             PERFORM 3000-DISPLAY-PAGE THRU 3000-EXIT
+002310         WHEN EIBAID = DFHPF7
+002320             IF PAGE-NO GREATER THAN 1
+002330                 SUBTRACT 1 FROM PAGE-NO
+002340             END-IF
+002350             PERFORM 3000-DISPLAY-PAGE THRU 3000-EXIT
+002360         WHEN EIBAID = DFHPF3
+002370         WHEN EIBAID = DFHCLEAR
+002380             SET SEARCH-IS-DONE TO TRUE
+002390         WHEN OTHER
+002400             MOVE 'PRESS PF7/PF8 TO PAGE, PF3 TO EXIT' TO MSGLNO
+002410             EXEC CICS SEND MAP('GB03MAP') MAPSET('DGB03MAP')
+002420                  DATAONLY
+002430             END-EXEC
+002440     END-EVALUATE.
+002450 4000-EXIT.
+002460     EXIT.
+002470*
+002480*---------------------------------------------------------------*
+002490* 9000-RETURN-TRANS                                              *
+002500*---------------------------------------------------------------*
+002510 9000-RETURN-TRANS.
+002530     EXEC CICS RETURN
+002540     END-EXEC.
+002550 9000-EXIT.
+002560     EXIT.
