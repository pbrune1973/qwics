@@ -0,0 +1,214 @@
+000100*****************************************************************
+000110* PROGRAM-ID: GB02
+000120* AUTHOR:     R. OKONKWO-BATES, EVENTS SYSTEMS GROUP
+000130* INSTALLATION: EVENTS DIVISION DATA CENTER
+000140* DATE-WRITTEN: 01/16/2026
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* PURPOSE.
+000180*   STAFF-FACING PAGED BROWSE OF THE ENTRIES TABLE.  DISPLAYS FOUR
+000190*   ENTRIES AT A TIME AND LETS THE OPERATOR PAGE FORWARD (PF8) OR
+000200*   BACKWARD (PF7) THROUGH THE GUESTBOOK, ENDING ON PF3/CLEAR.
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY.
+000230*   01/16/26  ROB  ORIGINAL PROGRAM.
+000235*   03/09/26  ROB  GB02CSR NOW FILTERS OUT ANYTHING NOT YET
+000236*                  APPROVED SO STAFF BROWSE DOESN'T SURFACE
+000237*                  PENDING/REJECTED ENTRIES.
+000240*****************************************************************
+000250  IDENTIFICATION DIVISION.
+000260  PROGRAM-ID.    GB02.
+000270  AUTHOR.        R. OKONKWO-BATES.
+000280  INSTALLATION.  EVENTS DIVISION DATA CENTER.
+000290  DATE-WRITTEN.  01/16/2026.
+000300  DATE-COMPILED.
+000310*
+000320  ENVIRONMENT DIVISION.
+000330*
+000340  DATA DIVISION.
+000350  WORKING-STORAGE SECTION.
+000360*
+000370*---------------------------------------------------------------*
+000380*    SWITCHES                                                    *
+000390*---------------------------------------------------------------*
+000400  01  GB02-SWITCHES.
+000410      05  BROWSE-DONE-SW      PIC X(01)  VALUE 'N'.
+000420          88  BROWSE-IS-DONE            VALUE 'Y'.
+000430          88  BROWSE-NOT-DONE           VALUE 'N'.
+000440*
+000450*---------------------------------------------------------------*
+000460*    PAGING CONTROLS                                            *
+000470*---------------------------------------------------------------*
+000480  01  GB02-CONTROLS.
+000490      05  PAGE-NO             PIC 9(04)  VALUE 1.
+000500      05  SKIP-COUNT          PIC 9(04).
+000510      05  SKIP-INDEX          PIC 9(04).
+000520      05  ROW-INDEX           PIC 9(04).
+000530      05  ROWS-ON-PAGE        PIC 9(01).
+000540*
+000550*---------------------------------------------------------------*
+000560*    ONE PAGE (UP TO 4 ROWS) FETCHED FROM ENTRIES                *
+000570*---------------------------------------------------------------*
+000580  01  PAGE-ENTRIES.
+000590      05  PAGE-ROW OCCURS 4 TIMES.
+000600          10  PE-TITLE        PIC X(20).
+000610          10  PE-MESSAGE      PIC X(200).
+000620*
+000650      EXEC SQL
+000660           INCLUDE SQLCA
+000670      END-EXEC.
+000680  COPY DFHAID.
+000690  COPY DFHEIBLK.
+000700  COPY DGB02MAP.
+000710*
+000720  PROCEDURE DIVISION.
+000730*---------------------------------------------------------------*
+000740* 0000-MAINLINE                                                  *
+000750*---------------------------------------------------------------*
+000760  0000-MAINLINE.
+000770      PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000780      PERFORM 2000-DISPLAY-PAGE    THRU 2000-EXIT.
+000790      PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+000800              UNTIL BROWSE-IS-DONE.
+000810      PERFORM 9000-RETURN-TRANS    THRU 9000-EXIT.
+000820*
+000830*---------------------------------------------------------------*
+000840* 1000-INITIALIZE                                                *
+000850*---------------------------------------------------------------*
+000860  1000-INITIALIZE.
+000870      MOVE 1 TO PAGE-NO.
+000880      SET BROWSE-NOT-DONE TO TRUE.
+000890  1000-EXIT.
+000900      EXIT.
+000910*
+000920*---------------------------------------------------------------*
+000930* 2000-DISPLAY-PAGE - FETCH THE CURRENT PAGE FROM ENTRIES AND    *
+000940*     SEND IT TO THE TERMINAL.                                   *
+000950*---------------------------------------------------------------*
+000960  2000-DISPLAY-PAGE.
+000970      PERFORM 2100-FETCH-PAGE THRU 2100-EXIT.
+000980      MOVE SPACES TO GB02MAPO.
+000990      MOVE PAGE-NO TO PAGEO.
+001000      IF ROWS-ON-PAGE = ZERO
+001010          MOVE 'NO ENTRIES ON THIS PAGE' TO MSGLNO
+001020      ELSE
+001030          MOVE SPACES TO MSGLNO
+001040      END-IF.
+001050      PERFORM 2200-MOVE-ROW-TO-MAP THRU 2200-EXIT
+001060              VARYING ROW-INDEX FROM 1 BY 1
+001070              UNTIL ROW-INDEX GREATER THAN 4.
+001080      EXEC CICS SEND MAP('GB02MAP') MAPSET('DGB02MAP')
+001090           ERASE
+001100      END-EXEC.
+001110  2000-EXIT.
+001120      EXIT.
+001130*
+001140*---------------------------------------------------------------*
+001150* 2100-FETCH-PAGE - OPEN A CURSOR OVER ALL ENTRIES ORDERED BY    *
+001160*     ID, SKIP TO THE START OF THE CURRENT PAGE, AND FETCH UP    *
+001170*     TO 4 ROWS INTO PAGE-ENTRIES.                              *
+001180*---------------------------------------------------------------*
+001190  2100-FETCH-PAGE.
+001200      MOVE ZERO TO ROWS-ON-PAGE.
+001210      COMPUTE SKIP-COUNT = (PAGE-NO - 1) * 4.
+001220      EXEC SQL
+001230           DECLARE GB02CSR CURSOR FOR
+001240           SELECT TITLE, MESSAGE
+001250             FROM ENTRIES
+001255            WHERE APPROVED = 'A'
+001260            ORDER BY ID
+001270      END-EXEC.
+001280      EXEC SQL
+001290           OPEN GB02CSR
+001300      END-EXEC.
+001310      PERFORM 2110-SKIP-ROW THRU 2110-EXIT
+001320              VARYING SKIP-INDEX FROM 1 BY 1
+001330              UNTIL SKIP-INDEX GREATER THAN SKIP-COUNT
+001340                 OR SQLCODE NOT EQUAL ZERO.
+001350      PERFORM 2120-FETCH-ROW THRU 2120-EXIT
+001360              VARYING ROW-INDEX FROM 1 BY 1
+001370              UNTIL ROW-INDEX GREATER THAN 4
+001380                 OR SQLCODE NOT EQUAL ZERO.
+001390      EXEC SQL
+001400           CLOSE GB02CSR
+001410      END-EXEC.
+001420  2100-EXIT.
+001430      EXIT.
+001440*
+001450*---------------------------------------------------------------*
+001460* 2110-SKIP-ROW - DISCARD ONE ROW WHILE POSITIONING TO THE PAGE. *
+001470*---------------------------------------------------------------*
+001480  2110-SKIP-ROW.
+001490      EXEC SQL
+001500           FETCH GB02CSR
+001510            INTO :PE-TITLE(1), :PE-MESSAGE(1)
+001520      END-EXEC.
+001530  2110-EXIT.
+001540      EXIT.
+001550*
+001560*---------------------------------------------------------------*
+001570* 2120-FETCH-ROW - FETCH ONE ROW OF THE CURRENT PAGE.            *
+001580*---------------------------------------------------------------*
+001590  2120-FETCH-ROW.
+001600      EXEC SQL
+001610           FETCH GB02CSR
+001620            INTO :PE-TITLE(ROW-INDEX), :PE-MESSAGE(ROW-INDEX)
+001630      END-EXEC.
+001640      IF SQLCODE = ZERO
+001650          ADD 1 TO ROWS-ON-PAGE
+001660      END-IF.
+001670  2120-EXIT.
+001680      EXIT.
+001690*
+001700*---------------------------------------------------------------*
+001710* 2200-MOVE-ROW-TO-MAP - COPY ONE FETCHED ROW TO THE MAP,        *
+001720*     LEAVING TRAILING SCREEN LINES BLANK WHEN THE PAGE IS       *
+001730*     SHORT OF 4 ROWS.                                          *
+001740*---------------------------------------------------------------*
+001750  2200-MOVE-ROW-TO-MAP.
+001760      IF ROW-INDEX LESS THAN OR EQUAL TO ROWS-ON-PAGE
+001770          MOVE PE-TITLE(ROW-INDEX)   TO TITLO(ROW-INDEX)
+001780          MOVE PE-MESSAGE(ROW-INDEX) TO MSGTO(ROW-INDEX)
+001790      ELSE
+001800          MOVE SPACES TO TITLO(ROW-INDEX)
+001810          MOVE SPACES TO MSGTO(ROW-INDEX)
+001820      END-IF.
+001830  2200-EXIT.
+001840      EXIT.
+001850*
+001860*---------------------------------------------------------------*
+001870* 3000-PROCESS-REQUEST - WAIT FOR A PF KEY AND PAGE THE BROWSE.  *
+001880*---------------------------------------------------------------*
+001890  3000-PROCESS-REQUEST.
+001900      EXEC CICS RECEIVE MAP('GB02MAP') MAPSET('DGB02MAP')
+001910      END-EXEC.
+001920      EVALUATE TRUE
+001930          WHEN EIBAID = DFHPF8
+001940              ADD 1 TO PAGE-NO
+001950              PERFORM 2000-DISPLAY-PAGE THRU 2000-EXIT
+001960          WHEN EIBAID = DFHPF7
+001970              IF PAGE-NO GREATER THAN 1
+001980                  SUBTRACT 1 FROM PAGE-NO
+001990              END-IF
+002000              PERFORM 2000-DISPLAY-PAGE THRU 2000-EXIT
+002010          WHEN EIBAID = DFHPF3
+002020          WHEN EIBAID = DFHCLEAR
+002030              SET BROWSE-IS-DONE TO TRUE
+002040          WHEN OTHER
+002050              MOVE 'PRESS PF7/PF8 TO PAGE, PF3 TO EXIT' TO MSGLNO
+002060              EXEC CICS SEND MAP('GB02MAP') MAPSET('DGB02MAP')
+002070                   DATAONLY
+002080              END-EXEC
+002090      END-EVALUATE.
+002100  3000-EXIT.
+002110      EXIT.
+002120*
+002130*---------------------------------------------------------------*
+002140* 9000-RETURN-TRANS                                              *
+002150*---------------------------------------------------------------*
+002160  9000-RETURN-TRANS.
+002180      EXEC CICS RETURN
+002190      END-EXEC.
+002200  9000-EXIT.
+002210      EXIT.
+
